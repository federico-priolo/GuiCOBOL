@@ -0,0 +1,80 @@
+000010 identification division.
+000020 program-id. agarbatch is recursive.
+000030
+000040*
+000050* no-op agar connector stub, for headless/batch runs
+000060*
+000070* FIRST 09 AUGUST 2026  0.1.0
+000080*
+000090* Copyright (C) 2012-2026 Federico Priolo TP ONE SRL
+000100*
+000110* This program is free software; you can redistribute it and/or modify
+000120* it under the terms of the GNU General Public License as published by
+000130* the Free Software Foundation; either version 2, or (at your option)
+000140* any later version.
+000150*
+000160* This program is distributed in the hope that it will be useful,
+000170* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000180* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000190* GNU General Public License for more details.
+000200*
+000210* You should have received a copy of the GNU General Public License
+000220* along with this software; see the file COPYING.  If not, write to
+000230* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000240* Boston, MA 02110-1301 USA
+000250*
+000260*
+000270*---------------------------------------------------------------------
+000280* a screen built with the "-b" switch links against this program
+000290* instead of agarcob, so the very same generated source can also
+000300* run unattended (cron, nightly validation batches) with no
+000310* display and no Agar library present.  every verb agarcob
+000320* understands is accepted here too, but none of them touch a
+000330* screen -- each one just reports success and, where it makes
+000340* sense, hands back a harmless default value.
+000350*---------------------------------------------------------------------
+000360
+000370 data division.
+000380
+000390 working-storage section.
+000400
+000410     copy "global".
+000420
+000430 procedure division.
+000440
+000450     move agar-rc-ok to agar-return-code.
+000460
+000470     evaluate function lower-case(agar-function)
+000480
+000490      when "initialize"
+000500       move agar-true  to agar-started
+000510       set  agar-main  to null
+000520
+000530      when "set-error"
+000540      when "set-warning"
+000550      when "set-info"
+000560       display function trim(agar-text) upon syserr
+000570
+000580      when "ask-confirm"
+000590       move zero       to agar-int
+000600
+000610      when "get-text"
+000620       move spaces     to agar-text
+000630
+000640      when "get-value"
+000650       move zero       to agar-number
+000660       move zero       to agar-int
+000670
+000680      when "get-node"
+000690      when "get-caption"
+000700      when "get-focused"
+000710       set  agar-widget to null
+000720
+000730      when other
+000740       continue
+000750
+000760     end-evaluate.
+000770
+000780     goback.
+000790
+000800 end program agarbatch.
