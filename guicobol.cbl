@@ -55,6 +55,22 @@
                  ORGANIZATION IS LINE SEQUENTIAL
                  FILE STATUS  IS STATUS-WORK.
 
+                SELECT ARK-LIST ASSIGN TO FILE-LIST
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS  IS STATUS-LIST.
+
+                SELECT ARK-XREF ASSIGN TO FILE-XREF
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS  IS STATUS-XREF.
+
+                SELECT ARK-COPY1 ASSIGN TO FILE-COPY1
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS  IS STATUS-COPY1.
+
+                SELECT ARK-COPY2 ASSIGN TO FILE-COPY2
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS  IS STATUS-COPY2.
+
 
         DATA DIVISION.
         FILE SECTION.
@@ -79,6 +95,22 @@
         01 REC-OUT.
            02 DATI-OUT                PIC X(256).
 
+        FD ARK-LIST.
+        01 REC-LIST.
+           02 DATI-LIST               PIC X(256).
+
+        FD ARK-XREF.
+        01 REC-XREF.
+           02 DATI-XREF               PIC X(256).
+
+        FD ARK-COPY1.
+        01 REC-COPY1.
+           02 DATI-COPY1              PIC X(256).
+
+        FD ARK-COPY2.
+        01 REC-COPY2.
+           02 DATI-COPY2              PIC X(256).
+
         WORKING-STORAGE SECTION.
         01 COLOR-REQUIRED             PIC X(50) VALUE SPACE.
         01 TAB-FUNZIONE.
@@ -150,6 +182,47 @@
          07 SW-EXE                    PIC X.
          07 SW-ANALYSIS               PIC X.
          07 SW-VERBOSE                PIC X.
+         07 SW-LIST                   PIC X.
+         07 SW-WILDCARD                PIC X.
+         07 SW-SKIP                   PIC X.
+         07 FILE-CHECK-INFO.
+           12 FCI-SIZE                PIC X(8)  COMP-X.
+           12 FCI-DAY                 PIC X     COMP-X.
+           12 FCI-MONTH               PIC X     COMP-X.
+           12 FCI-YEAR                PIC 9(4)  COMP-X.
+           12 FCI-HOURS               PIC X     COMP-X.
+           12 FCI-MINUTES             PIC X     COMP-X.
+           12 FCI-SECONDS             PIC X     COMP-X.
+           12 FCI-HUNDREDTHS          PIC X     COMP-X.
+         07 FILE-STAMP-IN             PIC 9(14) VALUE ZEROS.
+         07 FILE-STAMP-OUT            PIC 9(14) VALUE ZEROS.
+         07 FILE-EXISTS-RC            PIC S9(9) COMP-5 VALUE ZERO.
+         07 COPY-LEVEL                PIC 9      VALUE ZERO.
+         07 COPY-TROVATA              PIC X      VALUE SPACE.
+         07 NOME-COPY                 PIC X(200) VALUE SPACE.
+         07 NOME-COPY-FILE            PIC X(200) VALUE SPACE.
+         07 FILE-COPY1                PIC X(200) VALUE SPACE.
+         07 FILE-COPY2                PIC X(200) VALUE SPACE.
+         07 STATUS-COPY1              PIC XX     VALUE SPACE.
+         07 STATUS-COPY2              PIC XX     VALUE SPACE.
+         07 MAX-INF                   PIC 9(5)   VALUE 5000.
+         07 CONTA-INF                 PIC 9(5)   VALUE ZEROS.
+         07 PUNTA-INF                 PIC 9(5)   VALUE ZEROS.
+         07 TAB-INF-AREA.
+           12 TAB-INF                 PIC X(500) OCCURS 5000 TIMES.
+         07 SW-APERTURE-KO            PIC X.
+         07 OPENED-IN                 PIC X.
+         07 OPENED-OUT                PIC X.
+         07 OPENED-WORK               PIC X.
+         07 FILE-LIST                 PIC X(200) VALUE SPACE.
+         07 STATUS-LIST               PIC XX     VALUE SPACE.
+         07 EOF-LIST                  PIC X      VALUE SPACE.
+         07 SW-XREF                   PIC X      VALUE SPACE.
+         07 OPENED-XREF               PIC X      VALUE SPACE.
+         07 FILE-XREF                 PIC X(200) VALUE SPACE.
+         07 STATUS-XREF               PIC XX     VALUE SPACE.
+         07 SW-BATCH                  PIC X      VALUE SPACE.
+         07 AGAR-CONNECTOR            PIC X(12)  VALUE "agarcob".
          07 XX                        PIC XX.
          07 REM-COLUMN                PIC 9.
          07 CAMPO1                    PIC X(30).
@@ -198,11 +271,23 @@
 
                 PERFORM OPZIONI  THRU EX-OPZIONI.
 
-                PERFORM APERTURE THRU EX-APERTURE.
+                IF SW-LIST = "S"
+                 PERFORM MOLTEPLICI THRU EX-MOLTEPLICI
+                ELSE
+                 PERFORM APERTURE THRU EX-APERTURE
 
-                PERFORM ELABORA  THRU EX-ELABORA UNTIL FINE-FILE = "S".
+                 IF SW-APERTURE-KO NOT = "S"
+                  PERFORM ELABORA  THRU EX-ELABORA UNTIL FINE-FILE = "S"
+                 END-IF
 
-                PERFORM CHIUSURE THRU EX-CHIUSURE.
+                 PERFORM CHIUSURE THRU EX-CHIUSURE
+                END-IF.
+
+                IF EXIT-WITH-ERRORS = "Y"
+                 MOVE 1 TO RETURN-CODE
+                ELSE
+                 MOVE 0 TO RETURN-CODE
+                END-IF.
 
                 GOBACK.
 
@@ -212,10 +297,29 @@
 
                 MOVE SPACES            TO REC-IN REC-OUT.
 
-                IF FINE-FILE NOT = "S"
-                 READ ARK-IN NEXT AT END
-                  MOVE "S" TO FINE-FILE
-                 END-IF.
+                EVALUATE COPY-LEVEL
+                 WHEN 2
+                  READ ARK-COPY2 NEXT AT END
+                   PERFORM CHIUDI-COPY2 THRU EX-CHIUDI-COPY2
+                   GO TO LETTURA
+                  END-READ
+                  MOVE DATI-COPY2      TO REC-IN
+
+                 WHEN 1
+                  READ ARK-COPY1 NEXT AT END
+                   PERFORM CHIUDI-COPY1 THRU EX-CHIUDI-COPY1
+                   GO TO LETTURA
+                  END-READ
+                  MOVE DATI-COPY1      TO REC-IN
+
+                 WHEN OTHER
+                  IF FINE-FILE NOT = "S"
+                   READ ARK-IN NEXT AT END
+                    MOVE "S" TO FINE-FILE
+                   END-READ
+                  END-IF
+
+                END-EVALUATE.
 
                 IF FINE-FILE = "S" GO TO EX-LETTURA.
 
@@ -242,7 +346,9 @@
                    MOVE "S"             TO SW-FREE
                    MOVE 1               TO REM-COLUMN
                    MOVE REC-IN          TO REC-OUT
-                   WRITE REC-OUT
+                   IF SW-ANALYSIS NOT = "S"
+                    WRITE REC-OUT
+                   END-IF
                    GO TO LETTURA.
 
                  IF REC-IN(7:1) = "*" GO TO LETTURA.
@@ -297,11 +403,140 @@
 
                  MOVE REC-IN(IND:)    TO STRINGA.
 
+                 PERFORM VERIFICA-COPY THRU EX-VERIFICA-COPY.
+
+                 IF COPY-TROVATA = "S" GO TO LETTURA.
+
 
 
         EX-LETTURA.
                 EXIT.
 
+        VERIFICA-COPY.
+
+                MOVE SPACES TO COPY-TROVATA.
+
+                MOVE FUNCTION TRIM(STRINGA)       TO STRINGA2.
+                MOVE FUNCTION UPPER-CASE(STRINGA2) TO DATI-OUT.
+
+                IF DATI-OUT(1:5) NOT = "COPY "
+                 GO TO EX-VERIFICA-COPY.
+
+                MOVE ZEROS TO IND1.
+                INSPECT DATI-OUT TALLYING IND1 FOR ALL '"COPY GLOBAL".'.
+                IF IND1 = 1 GO TO EX-VERIFICA-COPY.
+
+                MOVE ZEROS TO IND1.
+                INSPECT DATI-OUT TALLYING IND1 FOR ALL
+                 '"COPY GLOBAL.CPY".'.
+                IF IND1 = 1 GO TO EX-VERIFICA-COPY.
+
+                IF COPY-LEVEL = 2
+                 DISPLAY "Severe Error: COPY nested too deeply at "
+                  "line " COUNT-LINE
+                 MOVE "Y" TO EXIT-WITH-ERRORS
+                 GO TO EX-VERIFICA-COPY.
+
+                PERFORM VARYING IND FROM LENGTH OF STRINGA2 BY -1
+                 UNTIL IND = ZEROS
+                 OR STRINGA2(IND:1) > SPACES
+                 CONTINUE
+                END-PERFORM.
+
+                IF IND > ZEROS AND STRINGA2(IND:1) = "."
+                 MOVE SPACES TO STRINGA2(IND:1).
+
+                MOVE FUNCTION TRIM(STRINGA2(6:)) TO NOME-COPY.
+
+                IF NOME-COPY(1:1) = '"'
+                 MOVE NOME-COPY(2:) TO NOME-COPY
+                 MOVE FUNCTION TRIM(NOME-COPY) TO NOME-COPY
+                END-IF.
+
+                PERFORM VARYING IND FROM LENGTH OF NOME-COPY BY -1
+                 UNTIL IND = ZEROS
+                 OR NOME-COPY(IND:1) > SPACES
+                 CONTINUE
+                END-PERFORM.
+
+                IF IND > ZEROS AND NOME-COPY(IND:1) = '"'
+                 MOVE SPACES TO NOME-COPY(IND:1)
+                 MOVE FUNCTION TRIM(NOME-COPY) TO NOME-COPY
+                END-IF.
+
+                IF NOME-COPY = SPACES
+                 GO TO EX-VERIFICA-COPY.
+
+                MOVE ZEROS TO IND1.
+                INSPECT FUNCTION UPPER-CASE(NOME-COPY) TALLYING IND1
+                 FOR ALL ".CPY".
+
+                IF IND1 = 0
+                 STRING FUNCTION TRIM(NOME-COPY) DELIMITED BY SIZE
+                        ".cpy"                   DELIMITED BY SIZE
+                        INTO NOME-COPY-FILE
+                ELSE
+                 MOVE FUNCTION TRIM(NOME-COPY) TO NOME-COPY-FILE
+                END-IF.
+
+                MOVE "S" TO COPY-TROVATA.
+
+                PERFORM ESPANDI-COPY THRU EX-ESPANDI-COPY.
+
+        EX-VERIFICA-COPY.
+                EXIT.
+
+        ESPANDI-COPY.
+
+                IF COPY-LEVEL = 1
+
+                 MOVE NOME-COPY-FILE TO FILE-COPY2
+                 OPEN INPUT ARK-COPY2
+
+                 IF STATUS-COPY2 NOT = "00"
+                  DISPLAY "Severe Error: cannot open copy member "
+                   FUNCTION TRIM(NOME-COPY-FILE) " at line " COUNT-LINE
+                  MOVE "Y" TO EXIT-WITH-ERRORS
+                  GO TO EX-ESPANDI-COPY
+                 END-IF
+
+                 MOVE 2 TO COPY-LEVEL
+
+                ELSE
+
+                 MOVE NOME-COPY-FILE TO FILE-COPY1
+                 OPEN INPUT ARK-COPY1
+
+                 IF STATUS-COPY1 NOT = "00"
+                  DISPLAY "Severe Error: cannot open copy member "
+                   FUNCTION TRIM(NOME-COPY-FILE) " at line " COUNT-LINE
+                  MOVE "Y" TO EXIT-WITH-ERRORS
+                  GO TO EX-ESPANDI-COPY
+                 END-IF
+
+                 MOVE 1 TO COPY-LEVEL
+
+                END-IF.
+
+        EX-ESPANDI-COPY.
+                EXIT.
+
+        CHIUDI-COPY1.
+
+                CLOSE ARK-COPY1.
+                MOVE ZERO TO COPY-LEVEL.
+
+        EX-CHIUDI-COPY1.
+                EXIT.
+
+        CHIUDI-COPY2.
+
+                CLOSE ARK-COPY2.
+                MOVE 1 TO COPY-LEVEL.
+
+        EX-CHIUDI-COPY2.
+                EXIT.
+
         ELABORA SECTION.
 
                 IF FINE-FILE NOT = "S"
@@ -645,6 +880,7 @@
                     TALLYING IND1 FOR ALL "EXTERNAL"
                  
                    IF IND1 = 1
+                   AND SW-ANALYSIS NOT = "S"
                    MOVE DATI-IN        TO REC-WORK
                    WRITE REC-WORK.
 
@@ -765,16 +1001,150 @@
                  ELSE
                  MOVE CONTA-LINE       TO REC-OUT(1:6).
 
-                 WRITE REC-OUT.
-                 
+                 IF SW-ANALYSIS NOT = "S"
+
+                  IF OPENED-XREF = "S"
+                   PERFORM SCRIVI-XREF  THRU EX-SCRIVI-XREF
+                  END-IF
+
+                  WRITE REC-OUT
+
+                 END-IF.
+
                  move SPACES TO REC-OUT.
 
         EX-SCRITTURA.
                 EXIT.
+
+        SCRIVI-XREF.
+
+                MOVE SPACES TO REC-XREF.
+
+                STRING COUNT-LINE              DELIMITED BY SIZE
+                       " "                      DELIMITED BY SIZE
+                       FUNCTION TRIM(ISTRUZIONE) DELIMITED BY SIZE
+                       " -> "                    DELIMITED BY SIZE
+                       FUNCTION TRIM(REC-OUT)    DELIMITED BY SIZE
+                       INTO DATI-XREF.
+
+                WRITE REC-XREF.
+
+        EX-SCRIVI-XREF.
+                EXIT.
  
 
+        MOLTEPLICI.
+
+                MOVE FILE-IN  TO FILE-LIST.
+                MOVE SPACES   TO SW-WILDCARD.
+
+                MOVE ZEROS TO IND.
+                INSPECT FILE-LIST TALLYING IND FOR ALL "'"
+                INSPECT FILE-LIST TALLYING IND FOR ALL ";"
+                INSPECT FILE-LIST TALLYING IND FOR ALL "`"
+                INSPECT FILE-LIST TALLYING IND FOR ALL "$"
+                INSPECT FILE-LIST TALLYING IND FOR ALL "|"
+                INSPECT FILE-LIST TALLYING IND FOR ALL "&"
+                INSPECT FILE-LIST TALLYING IND FOR ALL "<"
+                INSPECT FILE-LIST TALLYING IND FOR ALL ">"
+                INSPECT FILE-LIST TALLYING IND FOR ALL "("
+                INSPECT FILE-LIST TALLYING IND FOR ALL ")".
+                IF IND NOT = ZEROS
+                 DISPLAY "Source name contains an illegal character"
+                 MOVE "Y" TO EXIT-WITH-ERRORS SW-APERTURE-KO
+                 GO TO EX-MOLTEPLICI.
+
+                MOVE ZEROS TO IND.
+                INSPECT FILE-LIST TALLYING IND FOR ALL "*".
+                IF IND = ZEROS
+                 INSPECT FILE-LIST TALLYING IND FOR ALL "?".
+
+                IF IND > ZEROS
+                 PERFORM ESPANDI-WILDCARD THRU EX-ESPANDI-WILDCARD
+                END-IF.
+
+                OPEN INPUT ARK-LIST.
+
+                IF STATUS-LIST NOT = "00"
+                 DISPLAY "Unable to open the list of sources: "
+                  FUNCTION TRIM(FILE-LIST)
+                 MOVE "Y" TO EXIT-WITH-ERRORS
+                 GO TO EX-MOLTEPLICI
+                END-IF.
+
+                MOVE SPACES TO EOF-LIST.
+
+                PERFORM LEGGI-LISTA THRU EX-LEGGI-LISTA
+                 UNTIL EOF-LIST = "S".
+
+                CLOSE ARK-LIST.
+
+                IF SW-WILDCARD = "S"
+                 MOVE SPACES TO COMANDO
+                 STRING "rm -f '" DELIMITED BY SIZE
+                        FUNCTION TRIM(FILE-LIST) DELIMITED BY SIZE
+                        "'" DELIMITED BY SIZE
+                        INTO COMANDO
+                 CALL "SYSTEM" USING FUNCTION TRIM(COMANDO) END-CALL
+                END-IF.
+
+        EX-MOLTEPLICI.
+                EXIT.
+
+        LEGGI-LISTA.
+
+                MOVE SPACES TO REC-LIST.
+
+                READ ARK-LIST NEXT RECORD AT END
+                 MOVE "S" TO EOF-LIST
+                END-READ.
+
+                IF EOF-LIST = "S" GO TO EX-LEGGI-LISTA.
+
+                IF DATI-LIST = SPACES GO TO EX-LEGGI-LISTA.
+                IF DATI-LIST(1:1) = "*" GO TO EX-LEGGI-LISTA.
+
+                MOVE SPACES TO FILE-IN.
+                MOVE FUNCTION TRIM(DATI-LIST) TO FILE-IN.
+
+                MOVE SPACES TO FINE-FILE.
+
+                PERFORM APERTURE THRU EX-APERTURE.
+
+                IF SW-APERTURE-KO NOT = "S"
+                 PERFORM ELABORA THRU EX-ELABORA UNTIL FINE-FILE = "S"
+                END-IF.
+
+                PERFORM CHIUSURE THRU EX-CHIUSURE.
+
+        EX-LEGGI-LISTA.
+                EXIT.
+
+        ESPANDI-WILDCARD.
+
+                MOVE "S"           TO SW-WILDCARD.
+
+                MOVE SPACES TO COMANDO.
+                STRING "ls " DELIMITED BY SIZE
+                       FUNCTION TRIM(FILE-IN) DELIMITED BY SIZE
+                       " > guicobol.lst 2>/dev/null" DELIMITED BY SIZE
+                       INTO COMANDO.
+
+                CALL "SYSTEM" USING FUNCTION TRIM(COMANDO) END-CALL.
+
+                MOVE "guicobol.lst" TO FILE-LIST.
+
+        EX-ESPANDI-WILDCARD.
+                EXIT.
+
         APERTURE SECTION.
 
+                MOVE SPACES TO SW-APERTURE-KO.
+                MOVE SPACES TO OPENED-IN OPENED-OUT OPENED-WORK
+                               OPENED-XREF.
+
+                MOVE ZEROS  TO CONTA-LINE.
+
                 IF SW-VERBOSE = "S"
                 Display "Processing open file..".
 
@@ -782,7 +1152,24 @@
                 INSPECT FILE-IN  TALLYING IND FOR ALL ".gui".
                 IF IND = 1
                  DISPLAY "Source cannot contains .gui extension"
-                 STOP RUN.
+                 MOVE "Y" TO EXIT-WITH-ERRORS SW-APERTURE-KO
+                 GO TO EX-APERTURE.
+
+                MOVE ZEROS TO IND
+                INSPECT FILE-IN TALLYING IND FOR ALL "'"
+                INSPECT FILE-IN TALLYING IND FOR ALL ";"
+                INSPECT FILE-IN TALLYING IND FOR ALL "`"
+                INSPECT FILE-IN TALLYING IND FOR ALL "$"
+                INSPECT FILE-IN TALLYING IND FOR ALL "|"
+                INSPECT FILE-IN TALLYING IND FOR ALL "&"
+                INSPECT FILE-IN TALLYING IND FOR ALL "<"
+                INSPECT FILE-IN TALLYING IND FOR ALL ">"
+                INSPECT FILE-IN TALLYING IND FOR ALL "("
+                INSPECT FILE-IN TALLYING IND FOR ALL ")".
+                IF IND NOT = ZEROS
+                 DISPLAY "Source name contains an illegal character"
+                 MOVE "Y" TO EXIT-WITH-ERRORS SW-APERTURE-KO
+                 GO TO EX-APERTURE.
 
                 MOVE ZEROS TO IND
                 INSPECT FILE-IN TALLYING IND FOR ALL ".cbl".
@@ -823,7 +1210,13 @@
                  IF IND NOT = 1
                  DISPLAY "Source must contains cbl/src/cpy/cob " &
                          "(upper/lower case) extension"
-                 STOP RUN.
+                 MOVE "Y" TO EXIT-WITH-ERRORS SW-APERTURE-KO
+                 GO TO EX-APERTURE.
+
+                IF SW-SKIP = "S"
+                 PERFORM VERIFICA-AGGIORNATO THRU EX-VERIFICA-AGGIORNATO
+                 IF SW-APERTURE-KO = "S" GO TO EX-APERTURE
+                END-IF.
 
                 OPEN INPUT   ARK-IN.
 
@@ -831,9 +1224,11 @@
                  DISPLAY "The source supplied is not available "
                   STATUS-IN
                  " (file:" function trim(FILE-IN) " )"
-                  STOP RUN
+                 MOVE "Y" TO EXIT-WITH-ERRORS SW-APERTURE-KO
+                 GO TO EX-APERTURE
                 END-IF.
 
+                MOVE "S" TO OPENED-IN.
 
                 IF SW-CONST = "S"
                  MOVE "ANDATI"  TO FILE-SYS
@@ -842,21 +1237,30 @@
                 MOVE TIME-SYS   TO FILE-SYS
                 END-IF.
 
+                IF SW-ANALYSIS = "S"
+                 GO TO EX-APERTURE.
+
                 OPEN OUTPUT  ARK-OUT.
 
                 IF STATUS-OUT NOT = 00
                  DISPLAY "Unable to create:" FILE-OUT
-                 STOP RUN
+                 MOVE "Y" TO EXIT-WITH-ERRORS SW-APERTURE-KO
+                 GO TO EX-APERTURE
                 END-IF.
 
+                MOVE "S" TO OPENED-OUT.
+
                 MOVE "working.cpy" to FILE-WORK.
                 OPEN OUTPUT  ARK-WORK.
 
                 IF STATUS-WORK NOT = 00
                  DISPLAY "Unable to create:" FILE-WORK
-                 STOP RUN
+                 MOVE "Y" TO EXIT-WITH-ERRORS SW-APERTURE-KO
+                 GO TO EX-APERTURE
                 END-IF.
 
+                MOVE "S" TO OPENED-WORK.
+
                 move SPACES TO REC-WORK.
 
                 MOVE "      *" TO REC-WORK. WRITE REC-WORK.
@@ -866,43 +1270,131 @@
 
                 MOVE "      *" TO REC-WORK. WRITE REC-WORK.
 
+                IF SW-XREF = "S"
+                 MOVE FILE-OUT TO FILE-XREF
+                 INSPECT FILE-XREF REPLACING ALL ".gui" BY ".xrf"
+                 OPEN OUTPUT ARK-XREF
+                 IF STATUS-XREF = "00"
+                  MOVE "S" TO OPENED-XREF
+                 ELSE
+                  DISPLAY "Unable to create cross-reference: "
+                   FUNCTION TRIM(FILE-XREF)
+                 END-IF
+                END-IF.
+
         EX-APERTURE.
                 EXIT.
 
+        VERIFICA-AGGIORNATO.
+
+                CALL "CBL_CHECK_FILE_EXIST" USING FILE-IN
+                                                   FILE-CHECK-INFO
+                 RETURNING FILE-EXISTS-RC.
+
+                IF FILE-EXISTS-RC NOT = ZERO
+                 DISPLAY "The source supplied is not available "
+                  "(file:" FUNCTION TRIM(FILE-IN) " )"
+                 MOVE "Y" TO EXIT-WITH-ERRORS SW-APERTURE-KO
+                 GO TO EX-VERIFICA-AGGIORNATO
+                END-IF.
+
+                COMPUTE FILE-STAMP-IN =
+                  FCI-YEAR * 100000000 + FCI-MONTH * 1000000
+                  + FCI-DAY * 10000 + FCI-HOURS * 100 + FCI-MINUTES.
+
+                CALL "CBL_CHECK_FILE_EXIST" USING FILE-OUT
+                                                   FILE-CHECK-INFO
+                 RETURNING FILE-EXISTS-RC.
+
+                IF FILE-EXISTS-RC NOT = ZERO
+                 GO TO EX-VERIFICA-AGGIORNATO.
+
+                COMPUTE FILE-STAMP-OUT =
+                  FCI-YEAR * 100000000 + FCI-MONTH * 1000000
+                  + FCI-DAY * 10000 + FCI-HOURS * 100 + FCI-MINUTES.
+
+                IF FILE-STAMP-OUT NOT LESS FILE-STAMP-IN
+                 DISPLAY "Not changed, skipping: "
+                  FUNCTION TRIM(FILE-IN)
+                 MOVE "S" TO SW-APERTURE-KO
+                END-IF.
+
+        EX-VERIFICA-AGGIORNATO.
+                EXIT.
+
 
         CHIUSURE SECTION.
         CHIUSUREX.
 
                 MOVE SPACES TO STRINGA.
 
-                IF EXIT-WITH-ERRORS = "Y"
-                MOVE   "Found errors, please check them" TO STRINGA
-                ELSE
-                STRING "Done...please compile the build "
-                function trim(FILE-OUT)
-                " source program. " DELIMITED BY SIZE INTO STRINGA.
+                IF SW-APERTURE-KO NOT = "S"
+
+                 EVALUATE TRUE
+                  WHEN EXIT-WITH-ERRORS = "Y"
+                   MOVE "Found errors, please check them" TO STRINGA
+                  WHEN SW-ANALYSIS = "S"
+                   STRING "Analysis only, no errors found in "
+                   FUNCTION TRIM(FILE-IN)
+                   DELIMITED BY SIZE INTO STRINGA
+                  WHEN OTHER
+                   STRING "Done...please compile the build "
+                   function trim(FILE-OUT)
+                   " source program. " DELIMITED BY SIZE INTO STRINGA
+                 END-EVALUATE
 
-                DISPLAY STRINGA.
+                 DISPLAY STRINGA
+
+                END-IF.
 
                 MOVE SPACES TO STRINGA.
 
-                CLOSE ARK-IN ARK-OUT ARK-WORK. 
+                IF OPENED-IN   = "S" CLOSE ARK-IN.
+                IF OPENED-OUT  = "S" CLOSE ARK-OUT.
+                IF OPENED-WORK = "S" CLOSE ARK-WORK.
+                IF OPENED-XREF = "S" CLOSE ARK-XREF.
+
+                IF SW-EXE = "S"
+                AND SW-ANALYSIS NOT = "S"
+                AND SW-APERTURE-KO NOT = "S"
+                AND EXIT-WITH-ERRORS NOT = "Y"
+                 PERFORM AUTO-COMPILE THRU EX-AUTO-COMPILE.
 
         EX-CHIUSURE.
                 EXIT.
 
+        AUTO-COMPILE.
+
+                MOVE SPACES TO COMANDO.
+
+                STRING "cobc -x '"             DELIMITED BY SIZE
+                       FUNCTION TRIM(FILE-OUT) DELIMITED BY SIZE
+                       "'"                     DELIMITED BY SIZE
+                       INTO COMANDO
+                END-STRING.
+
+                DISPLAY "Compiling: " FUNCTION TRIM(COMANDO).
+
+                CALL "SYSTEM" USING FUNCTION TRIM(COMANDO) END-CALL.
+
+        EX-AUTO-COMPILE.
+                EXIT.
+
         READ-NEXT-DO.
 
                 MOVE SPACES TO REC-DO EOF-DO.
 
-                READ ARK-DO NEXT RECORD AT END
-                 MOVE "S"    TO EOF-DO.
+                ADD 1 TO PUNTA-INF.
 
+                IF PUNTA-INF > CONTA-INF
+                 MOVE "S" TO EOF-DO.
 
                 IF EOF-DO = "S"
                  MOVE SPACES TO REC-DO
                   GO TO EX-READ-NEXT-DO.
 
+                MOVE TAB-INF(PUNTA-INF) TO DATI-DO.
+
                 IF DATI-DO = SPACES GO TO READ-NEXT-DO.
 
                 IF DATI-DO(1:1) = "*" GO TO READ-NEXT-DO.
@@ -956,8 +1448,23 @@
                 DISPLAY "Options:                      ".
                 DISPLAY "-? This support panel         "
                 DISPLAY "-F use free format            "
-                DISPLAY "-v Turn on verbose            ".
- 
+                DISPLAY "-v Turn on verbose            "
+                DISPLAY "-m File is a list of sources, one per line  "
+                        "(wildcards like *.cbl are expanded too)    "
+                DISPLAY "-t Deterministic build, no timestamp stamped"
+                        " into the generated source                 "
+                DISPLAY "-s Skip a screen if the .gui is newer than  "
+                        "its source                                 "
+                DISPLAY "-x Produce a cross-reference listing (.xrf) "
+                        "of every translated statement               "
+                DISPLAY "-c Compile the build source with cobc when  "
+                        "the translation completes without errors    "
+                DISPLAY "-a Analysis only, check the source but write"
+                        " nothing out                                "
+                DISPLAY "-b Batch build, link the generated source   "
+                        "against the headless stub connector instead "
+                        "of agarcob                                  ".
+
         EX-HELP.
                 EXIT.
 
@@ -1033,6 +1540,21 @@
                   DISPLAY "use the free format reading file"
                   WHEN "v" MOVE "S"   TO SW-VERBOSE
                   DISPLAY "show verbose process            "
+                  WHEN "m" MOVE "S"   TO SW-LIST
+                  DISPLAY "source file is a list of sources"
+                  WHEN "t" MOVE "S"   TO SW-CONST
+                  DISPLAY "deterministic build, no timestamp       "
+                  WHEN "s" MOVE "S"   TO SW-SKIP
+                  DISPLAY "skip a screen if its build is up to date"
+                  WHEN "x" MOVE "S"   TO SW-XREF
+                  DISPLAY "produce a cross-reference listing       "
+                  WHEN "c" MOVE "S"   TO SW-EXE
+                  DISPLAY "compile the build source when done      "
+                  WHEN "a" MOVE "S"   TO SW-ANALYSIS
+                  DISPLAY "analysis only, no output is written     "
+                  WHEN "b" MOVE "S"   TO SW-BATCH
+                  DISPLAY "batch mode, link against the headless   "
+                  DISPLAY "  stub connector instead of agarcob     "
                   WHEN OTHER
                   DISPLAY "Bad argument in the command line:"
                     SW-OPTION(IND)
@@ -1047,9 +1569,53 @@
                  PERFORM HELP THRU EX-HELP
                  STOP RUN.
 
+                IF SW-BATCH = "S"
+                 MOVE "agarbatch"      TO AGAR-CONNECTOR.
+
+                PERFORM CARICA-DO THRU EX-CARICA-DO.
+
         EX-OPZIONI.
                 EXIT.
 
+        CARICA-DO.
+
+                OPEN INPUT ARK-DO.
+
+                IF STATUS-DO NOT = "00"
+                 DISPLAY "Unable to open dictionary: "
+                  FUNCTION TRIM(FILE-DO)
+                 MOVE "Y" TO EXIT-WITH-ERRORS
+                 STOP RUN
+                END-IF.
+
+                MOVE ZEROS  TO CONTA-INF.
+                MOVE SPACES TO EOF-DO.
+
+                PERFORM UNTIL EOF-DO = "S"
+
+                 READ ARK-DO NEXT RECORD AT END
+                  MOVE "S" TO EOF-DO
+                 END-READ
+
+                 IF EOF-DO NOT = "S"
+                  ADD 1 TO CONTA-INF
+                  IF CONTA-INF > MAX-INF
+                   DISPLAY "guicobol.inf has grown past " MAX-INF
+                           " lines, raise MAX-INF"
+                   STOP RUN
+                  END-IF
+                  MOVE DATI-DO TO TAB-INF(CONTA-INF)
+                 END-IF
+
+                END-PERFORM.
+
+                CLOSE ARK-DO.
+
+                MOVE SPACES TO EOF-DO.
+
+        EX-CARICA-DO.
+                EXIT.
+
         DO-INVOKE.
 
                 MOVE PARAMETRO(3) (2:) TO ISTRUZIONE.
@@ -1158,7 +1724,8 @@
                     FUNCTION TRIM(ISTRUZIONE) " " stringa(1:60).
 
 
-                OPEN INPUT ARK-DO.
+                MOVE ZEROS  TO PUNTA-INF.
+                MOVE SPACES TO EOF-DO.
       *
       * arrive to the #property/method declare section
       *
@@ -1287,16 +1854,16 @@
 
         FINE-CERCA-DO.
 
-                CLOSE ARK-DO.
-
         EX-CERCA-DO.
                EXIT.
          
         ADDED-LINES.
-        
+
                  move rec-in           to REC-OUT.
                  move "*"              to rec-out(7:1).
-                 write rec-out.
+                 IF SW-ANALYSIS NOT = "S"
+                  write rec-out
+                 END-IF.
                  move spaces           to REC-OUT.
                  
         EX-ADDED-LINES.
@@ -1441,36 +2008,824 @@
                PERFORM SCRITTURA                 THRU EX-SCRITTURA
                GO TO EX-MANAGE-TEMPLATE.
 
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(14)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(14)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
 
                MOVE ZEROS TO IND1.
 
-               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(2)".
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(15)".
 
                IF IND1 = 1
-                MOVE PARAMETRO(2)                TO REC-OUT(20:)
-                PERFORM SCRITTURA                THRU EX-SCRITTURA
-                GO TO EX-MANAGE-TEMPLATE.
+                MOVE PARAMETRO(15)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
 
+               MOVE ZEROS TO IND1.
 
-      *
-      *  replace instruction (put a dot yes or no (METTI-DOT=S for yes)
-      *
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(16)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(16)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
 
                MOVE ZEROS TO IND1.
 
-               INSPECT DATI-DO TALLYING IND1 FOR ALL "$DOT".
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(17)".
 
                IF IND1 = 1
+                MOVE PARAMETRO(17)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
 
-                IF  METTI-DOT = "S"
-                  MOVE "."             TO REC-OUT(20:1)
-                ELSE
-                  MOVE SPACES          TO REC-OUT
-                END-IF
+               MOVE ZEROS TO IND1.
 
-               PERFORM SCRITTURA       THRU EX-SCRITTURA
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(18)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(18)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(19)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(19)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
                GO TO EX-MANAGE-TEMPLATE.
 
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(20)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(20)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(21)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(21)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(22)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(22)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(23)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(23)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(24)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(24)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(25)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(25)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(26)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(26)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(27)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(27)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(28)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(28)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(29)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(29)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(30)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(30)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(31)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(31)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(32)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(32)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(33)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(33)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(34)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(34)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(35)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(35)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(36)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(36)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(37)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(37)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(38)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(38)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(39)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(39)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(40)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(40)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(41)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(41)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(42)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(42)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(43)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(43)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(44)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(44)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(45)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(45)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(46)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(46)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(47)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(47)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(48)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(48)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(49)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(49)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$PARAM(50)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(50)                TO REC-OUT(13:)
+               PERFORM SCRITTURA                 THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(2)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(2)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(1)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(1)                 TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(3)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(3)                 TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(4)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(4)                 TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(5)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(5)                 TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(6)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(6)                 TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(7)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(7)                 TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(8)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(8)                 TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(9)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(9)                 TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(10)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(10)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(11)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(11)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(12)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(12)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(13)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(13)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(14)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(14)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(15)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(15)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(16)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(16)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(17)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(17)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(18)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(18)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(19)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(19)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(20)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(20)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(21)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(21)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(22)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(22)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(23)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(23)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(24)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(24)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(25)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(25)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(26)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(26)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(27)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(27)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(28)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(28)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(29)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(29)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(30)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(30)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(31)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(31)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(32)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(32)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(33)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(33)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(34)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(34)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(35)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(35)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(36)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(36)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(37)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(37)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(38)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(38)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(39)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(39)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(40)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(40)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(41)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(41)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(42)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(42)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(43)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(43)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(44)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(44)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(45)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(45)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(46)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(46)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(47)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(47)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(48)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(48)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(49)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(49)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$COLOR(50)".
+
+               IF IND1 = 1
+                MOVE PARAMETRO(50)                TO REC-OUT(20:)
+                PERFORM SCRITTURA                THRU EX-SCRITTURA
+                GO TO EX-MANAGE-TEMPLATE.
+
+
+      *
+      *  replace instruction (put a dot yes or no (METTI-DOT=S for yes)
+      *
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$DOT".
+
+               IF IND1 = 1
+
+                IF  METTI-DOT = "S"
+                  MOVE "."             TO REC-OUT(20:1)
+                ELSE
+                  MOVE SPACES          TO REC-OUT
+                END-IF
+
+               PERFORM SCRITTURA       THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
+
+
+      *
+      *  plug in the connector program name (agarcob, or the
+      *  headless stub when the build was requested with -b)
+      *
+
+               MOVE ZEROS TO IND1.
+
+               INSPECT DATI-DO TALLYING IND1 FOR ALL "$CONNECTOR".
+
+               IF IND1 = 1
+                MOVE AGAR-CONNECTOR               TO REC-OUT(13:)
+               PERFORM SCRITTURA                  THRU EX-SCRITTURA
+               GO TO EX-MANAGE-TEMPLATE.
 
       *
       * LAST replace instruction
