@@ -54,6 +54,16 @@
         01 agar-blue          usage unsigned-short external.
         01 agar-callback  usage procedure-pointer external.
         01 agar-procedure     pic x(32)            external.
+        01 agar-local-debug   pic x(10)            external.
+        01 agar-netaddr       usage pointer        external.
+        01 agar-netsocket     usage pointer        external.
+        01 agar-host          pic x(128)           external.
+        01 agar-port          usage binary-long    external.
+        01 agar-return-code   pic s9(5) comp-5     external.
+        01 agar-rc-ok         pic s9(5) comp-5     value zero.
+        01 agar-rc-error      pic s9(5) comp-5     value -1.
+        01 agar-double        usage comp-2         external.
+        01 agar-number-disp   pic -9(12),9(06)     external.
 		
 		
         01 rc usage binary-long external.
