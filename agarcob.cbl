@@ -25,6 +25,12 @@
 000250*
 000260*
 000270*---------------------------------------------------------------------
+000271 environment division.
+000272 configuration section.
+000273 special-names.
+000274
+000275     decimal-point is comma.
+000276
 000280 data division.
 000290
 000300 working-storage section.
@@ -435,7 +441,8 @@
 004230      copy "global".
 004240 procedure division.
 004250*set-debug-off
-004260      ACCEPT agar-debug from environment "GuiCOBOLdebug".
+004255      if agar-started not = agar-true
+004256        ACCEPT agar-debug from environment "GuiCOBOLdebug".
 004270
 004280      if agar-started not = agar-true
 004290       and agar-function not = "initialize"
@@ -451,8 +458,9 @@
 004390      if function lower-case(agar-debug) = "enable" 
 004400         perform agar-do-debug      thru ex-agar-do-debug.
 004410
-004420      
-004430      
+004420
+004425      move agar-rc-ok to agar-return-code
+004430
 004440      evaluate function lower-case(agar-function)
 004450
 004460      when "addform"      perform addform     thru ex-addform
@@ -461,6 +469,8 @@
 004490      when "set-error"    perform set-error   thru ex-set-error
 004500      when "set-warning"  perform set-warning thru ex-set-warning
 004510      when "set-info"     perform set-info    thru ex-set-info
+004511      when "ask-confirm"  perform ask-confirm thru ex-ask-confirm
+004512      when "set-debug"    perform set-debug   thru ex-set-debug
 004520      when "set-caption"  perform set-caption thru ex-set-caption
 004530      when "get-caption"  perform get-caption thru ex-get-caption
 004530      when "get-node"     perform get-node    thru ex-get-node
@@ -516,6 +526,23 @@
 005020      when "addfixed"     perform addfixed    thru ex-addfixed
 005030      when "addcombo"     perform addcombo    thru ex-addcombo
 005040      when "addradio"     perform addradio    thru ex-addradio
+005045      when "addtable"     perform addtable    thru ex-addtable
+005046      when "addtreetable" perform addtreetbl  thru ex-addtreetbl
+005047      when "addnotebook"  perform addnotebook thru ex-addnotebook
+005048      when "addgraph"     perform addgraph    thru ex-addgraph
+005049      when "addplotter"   perform addplotter  thru ex-addplotter
+005050      when "addfiledlg"   perform addfiledlg  thru ex-addfiledlg
+005051      when "adddirdlg"    perform adddirdlg   thru ex-adddirdlg
+005052      when "addsocket"    perform addsocket   thru ex-addsocket
+005053      when "connect"      perform netconnect  thru ex-netconnect
+005054      when "send"         perform netsend     thru ex-netsend
+005055      when "receive"      perform netreceive  thru ex-netreceive
+005056      when "netclose"     perform netclose    thru ex-netclose
+005057      when "addtimer"     perform addtimer    thru ex-addtimer
+005058      when "addconsole"   perform addconsole  thru ex-addconsole
+005059      when "addhsvpal"    perform addhsvpal   thru ex-addhsvpal
+005060      when "addfontselector"
+005061        perform addfontselector thru ex-addfontselector
 004810      when "addmenu"      perform addmenu     thru ex-addmenu
 004810      when "addnode"      perform addnode     thru ex-addnode
 004810      when "addmenuitem"  perform addmenuitem thru ex-addmenuitem
@@ -559,10 +586,11 @@
 005360      when "enable"       perform enableit    thru ex-enableit
 005370
 005380      when other
-005390       display "agarcob - command: '" 
+005390       display "agarcob - command: '"
 005400        function trim(agar-FUNCTION)
 005410          "'  not yet implemented in agarcob"
 005420                  upon syserr
+005421       move agar-rc-error to agar-return-code
 005430      end-evaluate.
 005440
 005450      if function lower-case(agar-debug) = "enable"
@@ -582,12 +610,14 @@
 005590
 005600      if rc = -1 then
 005610       display "error: AG_InitCore failure" upon syserr
+005615      move agar-rc-error to agar-return-code
 005620      goback
 005630      end-if
 005640
 005650      call "AG_InitGraphics" using by value 0 returning rc
 005660      if rc = -1 then
 005670       display "error: AG_InitGraphics failure" upon syserr
+005675      move agar-rc-error to agar-return-code
 005680      goback
 005690     end-if
 005700
@@ -680,6 +710,7 @@
 006570      if agar-callback equal null then
 006580        display "windown entry not found:"
 006590        function trim(agar-procedure)
+006595        move agar-rc-error to agar-return-code
 006600        else
 006610           call "AG_SetEvent" using
 006620           by value agar-object
@@ -831,7 +862,36 @@
 007550               agar-int
 007560             end-call
 007570            
+007572          when "slider"
+007573          when "radio"
+
+007574       call  "AG_SetInt" using
+007575          by value agar-object
+007576             by reference z"value"
+007577              by value agar-int
+007578                returning omitted
+007578       end-call
+
+007579          when "numerical"
+
+007579       move agar-number to agar-double
+007579       call  "AG_SetDouble" using
+007579          by value agar-object
+007579             by reference z"value"
+007579              by value agar-double
+007579                returning omitted
+007579       end-call
+
+007580          when "combo"
+
+007582       move agar-text                 to agar-value
+007583       call static "AG_ComboSelectTextS" using
+007584          by value agar-object
+007585             by reference agar-value
+007586       end-call
+
 007580         when other display " agar-class"  agar-class
+007585             move agar-rc-error to agar-return-code
 007590      end-evaluate.
 007600            
 007610            
@@ -864,7 +924,37 @@
 007880
 007890
 007900            
+007901          when "slider"
+007902          when "radio"
+
+007903       call static "AG_GetInt" using
+007904          by value agar-object
+007905             by reference z"value"
+007906                returning agar-int
+007907           end-call
+
+007908          when "numerical"
+
+007908       call static "AG_GetDouble" using
+007908          by value agar-object
+007908             by reference z"value"
+007908                returning agar-double
+007908           end-call
+007908       move agar-double to agar-number
+
+007909          when "combo"
+
+007911       set address of combo-instance  to agar-object
+007912       move spaces                    to agar-text
+007913       call static "AG_TextboxCopyString" using
+007914          by value combo-tbox
+007915           by reference agar-text
+007916             by value length of agar-text
+007917                returning agar-int
+007918           end-call
+
 007910         when other display "class in get value:" agar-class
+007915             move agar-rc-error to agar-return-code
 007920      end-evaluate.
 007930           
 007940 ex-get-value.
@@ -1007,8 +1097,18 @@
 009220      call static "AG_ProgressBarNewHoriz" using
 009230         by value agar-object
 009240          by value 13
-009250               returning agar-widget.
-009260         
+009250               returning agar-widget
+009255      end-call
+
+009257      move agar-number        to agar-number-disp
+009258      move agar-number-disp   to agar-text
+009259      perform asciiZ          thru ex-asciiZ
+
+009260      call static "AG_ProgressBarSetCaption" using
+009261          by value agar-widget
+009262             by content agar-text
+009263      end-call.
+
 009270 ex-addprogress.
 009280      exit.
 009290
@@ -1204,14 +1304,15 @@
 008150         when "form"
 008410         when "menu"
 
-                call  "AG_MenuDeL" 
-                   using by value  agar-object 
+                call  "AG_MenuDel"
+                   using by value  agar-object
                    
 008450
 008460         WHEN other
-008470          
-008480          DISPLAY "remove is not defined for"
-008490                function trim(agar-class) upon syserr
+
+008480          call "AG_ObjectDetach"
+008485             using by value agar-object
+
 008500
 008510      end-evaluate.
 008520
@@ -1332,6 +1433,188 @@
 011180                     
 011190 ex-addradio.
 011200      exit.
+
+011205 addtable.
+
+011206      call static "AG_TableNew" using
+011207          by value agar-object
+011208          by value AG-TABLE-MULTI
+011209                returning agar-widget.
+
+011210 ex-addtable.
+011211      exit.
+
+011212 addtreetbl.
+
+011213      call static "AG_TreetblNew" using
+011214          by value agar-object
+011215          by value AG-TREETBL-MULTI
+011216                returning agar-widget.
+
+011217 ex-addtreetbl.
+011218      exit.
+
+011219 addnotebook.
+
+011220      call static "AG_NotebookNew" using
+011221          by value agar-object
+011222          by value AG-NOTEBOOK-EXPAND
+011223                returning agar-widget.
+
+011224 ex-addnotebook.
+011225      exit.
+
+011226 addgraph.
+
+011227      call static "AG_GraphNew" using
+011228          by value agar-object
+011229          by value AG-GRAPH-EXPAND
+011230                returning agar-widget.
+
+011231 ex-addgraph.
+011232      exit.
+
+011233 addplotter.
+
+011234      call static "AG_FixedPlotterNew" using
+011235          by value agar-object
+011236          by value AG-FIXED-PLOTTER-EXPAND
+011237                returning agar-widget.
+
+011238 ex-addplotter.
+011239      exit.
+
+011240 addfiledlg.
+
+011241      call static "AG_FileDlgNew" using
+011242          by value agar-object
+011243          by value AG-FILEDLG-EXPAND
+011244                returning agar-widget.
+
+011245 ex-addfiledlg.
+011246      exit.
+
+011247 adddirdlg.
+
+011248      call static "AG_DirDlgNew" using
+011249          by value agar-object
+011250          by value AG-DIRDLG-EXPAND
+011251                returning agar-widget.
+
+011252 ex-adddirdlg.
+011253      exit.
+
+011254 addsocket.
+
+011255      call static "AG_SocketNew" using
+011256          by value agar-object
+011257          by value AG-SOCKET-EXPAND
+011258                returning agar-widget.
+
+011259 ex-addsocket.
+011260      exit.
+
+011261 netconnect.
+
+011262      move agar-host          to agar-text.
+011263      perform asciiZ          thru ex-asciiZ.
+011264      call static "AG_NetAddrNew" using
+011265          by value AG-NET-INET4
+011266                returning agar-netaddr.
+011267      call static "AG_NetAddrSet" using
+011268          by value agar-netaddr
+011269          by reference agar-text
+011270          by value agar-port
+011271                returning agar-int.
+011272      call static "AG_NetOpen" using
+011273          by value agar-netaddr
+011274          by value AG-NET-STREAM
+011275                returning agar-netsocket.
+011276      call static "AG_NetConnect" using
+011277          by value agar-netsocket
+011278                returning agar-int.
+
+011279 ex-netconnect.
+011280      exit.
+
+011281 netsend.
+
+011282      move agar-value         to agar-text.
+011283      perform asciiZ          thru ex-asciiZ.
+011284      perform size-agar-text  thru ex-size-agar-text.
+011285      call static "AG_NetWrite" using
+011286          by value agar-netsocket
+011287          by reference agar-text
+011288          by value agar-int
+011289                returning agar-int.
+
+011290 ex-netsend.
+011291      exit.
+
+011292 netreceive.
+
+011293      move spaces to agar-text.
+011294      call static "AG_NetRead" using
+011295          by value agar-netsocket
+011296          by reference agar-text
+011297          by value length of agar-text
+011298                returning agar-int.
+
+011299 ex-netreceive.
+011300      exit.
+
+011301 netclose.
+
+011302      call static "AG_NetClose" using
+011303          by value agar-netsocket.
+
+011304 ex-netclose.
+011305      exit.
+
+011306 addtimer.
+
+011307      move agar-widget              to agar-object
+011308      set agar-callback             to entry agar-procedure.
+
+011309      call static "AG_AddTimer" using
+011310          by value agar-object
+011311          by value agar-int
+011312          by value agar-callback
+011313          by value agar-null-pointer
+011314                returning agar-struct.
+
+011315 ex-addtimer.
+011316      exit.
+
+011317 addconsole.
+
+011318      call static "AG_ConsoleNew" using
+011319          by value agar-object
+011320          by value AG-CONSOLE-EXPAND
+011321                returning agar-widget.
+
+011322 ex-addconsole.
+011323      exit.
+
+011324 addhsvpal.
+
+011325      call static "AG_HSVPalNew" using
+011326          by value agar-object
+011327          by value AG-HSVPAL-SHOW-RGB
+011328                returning agar-widget.
+
+011329 ex-addhsvpal.
+011330      exit.
+
+011331 addfontselector.
+
+011332      call static "AG_FontSelectorNew" using
+011333          by value agar-object
+011334          by value AG-FONTSELECTOR-EXPAND
+011335                returning agar-widget.
+
+011336 ex-addfontselector.
+011337      exit.
 011210
 011220
 011230 addbutton.
@@ -1407,13 +1690,21 @@
 
 
                  when "menu"
-                 
-                 display "todo menu item"
-011930     
-011940            when other display 
+
+011925        call static "AG_MenuDynamicItem"
+011926            using by value agar-object
+011927             by reference agar-text
+011928             by value agar-null-pointer
+011929             by value agar-null-pointer
+011930             by value agar-null-pointer
+011931           returning agar-widget
+011932        end-call
+
+
+011940            when other display
 011950             " additem not yet implemented for "
 011960                  function trim(agar-class)
-011970             
+011970             move agar-rc-error to agar-return-code
 011980        end-evaluate.
 011990         
 012000 ex-additem.
@@ -1441,15 +1732,23 @@
 012220  
 012230 addnumeric.
 012240
-012250      PERFORM asciiZ thru ex-asciiZ.     
-012260      
+012250      PERFORM asciiZ thru ex-asciiZ.
+012260
 012270      call static "AG_NumericalNewS" using
 012280         by value agar-object
-012290            by value AG-NUMERICAL-DEFAULT 
+012290            by value AG-NUMERICAL-DEFAULT
 012300             by value 0
-012310              by content  agar-text 
-012320               returning agar-widget.
-012330           
+012310              by content  agar-text
+012315               returning agar-widget
+012320      end-call
+
+012322      move agar-number     to agar-double
+012324      call static "AG_BindDouble" using
+012326          by value agar-widget
+012328             by reference z"value"
+012330              by reference agar-double
+012332      end-call.
+
 012340 ex-addnumeric.
 012350      exit.
 012360 
@@ -1690,7 +1989,7 @@
 014380    *>         PERFORM asciiZ thru ex-asciiZ.   
 014390    *>         display "1 nuova=" agar-text(1:40).
 014400    
-014410          move 50 to agar-size
+014410          move length of agar-text to agar-size
 014420          move spaces        to agar-text
 014430          call static "AG_TextboxCopyString"
 014440           using by value agar-widget
@@ -1742,14 +2041,21 @@
 015010
 015020 set-text.
 015030
-015040      PERFORM asciiZ thru ex-asciiZ.   
-015050          
-015060      call static "AG_TextboxSetString" 
-015070      using   by value agar-widget
-015080              by content agar-text.
-015090
+015035      perform get-class thru ex-get-class.
+015040      PERFORM asciiZ thru ex-asciiZ.
+015050
+015055      evaluate agar-class
+015056         when "console"
+015057          call static "AG_ConsoleMsg"
+015058          using   by value agar-widget
+015059                  by content agar-text
+015060         when other
+015070      call static "AG_TextboxSetString"
+015071      using   by value agar-widget
+015080              by content agar-text
+015090      end-evaluate.
 015100 ex-set-text.
-015110      exit. 
+015110      exit.
 015120
 015130
 015140
@@ -2138,9 +2444,38 @@
 018970 ex-set-info.
 018980      exit.
 018990
-019000
-019010
-019020 
+018991 ask-confirm.
+018992
+018993     if agar-text = spaces
+018994        move z"Confermare l'operazione?" to agar-text.
+018995
+018996     PERFORM asciiZ thru ex-asciiZ.
+018997
+018998     call static "AG_TextMsgOptionS" using
+018999        by value 2
+019000        by content  agar-text
+019001        by reference  Z"Si"
+019002        by reference  Z"No"
+019002        by value agar-null-pointer
+019003           returning agar-int
+019004     end-call.
+019005
+019006 ex-ask-confirm.
+019007      exit.
+019008
+019009 set-debug.
+019011
+019012     if function lower-case(agar-text) = "enable"
+019013      or function lower-case(agar-text) = "on"
+019014        move "enable"  to agar-debug
+019015     else
+019016        move spaces    to agar-debug
+019017     end-if.
+019018
+019019 ex-set-debug.
+019021      exit.
+019022
+019023
 019030 size-agar-text.
 019040
 019050      perform varying agar-int from length of agar-text by -1
@@ -2154,10 +2489,17 @@
 019130      exit.
 019140
 019150 asciiZ.
+
 019160
 019170      perform size-agar-text      thru ex-size-agar-text
+
 019180
-019190      add 1 to agar-int.
+019181      if agar-int not < length of agar-text
+019182       display "agarcob: text truncated, exceeds "
+019183        length of agar-text " bytes" upon syserr
+019184       compute agar-int = length of agar-text - 1
+019185      end-if
+019190      add 1 to agar-int
 019200      move X"00" to agar-text(agar-int:1).
 019210
 019220 ex-asciiZ.
@@ -2212,6 +2554,12 @@
 019710                 returning local
 019720                 
 019730            set address of local-string  TO local.
+
+019745     if function upper-case(local-string(4:12))
+019746                        = "FIXEDPLOTTER"
+019747       MOVE "plotter"      to agar-class
+019748       GO TO ex-get-class
+019749     end-if.
 019740      
 019750            Evaluate  function upper-case( local-string(4:3))
 019760            
@@ -2229,6 +2577,17 @@
 019880             when "SCR"      MOVE "scroll"       to agar-class
 019890             when "FIX"      MOVE "fixed"        to agar-class
 019890             when "MEN"      MOVE "menu"         to agar-class
+019895             when "TAB"      MOVE "table"        to agar-class
+019896             when "TRE"      MOVE "treetable"    to agar-class
+019897             when "NOT"      MOVE "notebook"     to agar-class
+019898             when "GRA"      MOVE "graph"        to agar-class
+019900             when "FIL"      MOVE "filedlg"      to agar-class
+019901             when "DIR"      MOVE "dirdlg"       to agar-class
+019902             when "SOC"      MOVE "socket"       to agar-class
+019903             when "CON"      MOVE "console"      to agar-class
+019904             when "HSV"      MOVE "hsvpal"       to agar-class
+019905             when "FON"      MOVE "fontselector" to agar-class
+019906             when "NUM"      MOVE "numerical"    to agar-class
 019900             when other 
 019910               move 
 019920                agar-string(4:3)         to agar-class
@@ -2314,13 +2673,45 @@
 020720 working-storage section.
 020730
 020740      copy "global".
-020750
-020760 linkage section.
-020770
-020780 procedure division .
-020790
-020800
-020810         call "AG_Terminate" using by value 0.
-020820
-020830 exit program.
+020741
+020742 01 ag-event based.
+020743     05 event-name          pic x(32).
+020744     05 event-flags         usage binary-long unsigned sync.
+020745     05 event-function      pic x(624) sync.
+020746     05 filler              pic x(4).
+020747     05 event-argc          usage binary-long sync.
+020748     05 event-argc0         usage binary-long sync.
+020749     05 filler              pic x(8).
+020750     05 event-argv occurs 7 times.
+020751         10 variable-name     pic x(36).
+020752         10 variable-type     usage binary-long sync.
+020753         10 variable-mutex    usage pointer sync.
+020754         10 variable-info.
+020755             15 variable-key  usage pointer.
+020756             15 variable-var  usage pointer.
+020757         10 variable-function pic x(624).
+020758         10 variable-data.
+020759             15 variable-ptr  usage pointer.
+020760             15 filler        pic x(8).
+020761         10 variable-vars     pic x(16).
+020762     05 events              pic x(16).
+020763
+020764 77 closing-window               usage pointer.
+020765
+020766 linkage section.
+020767
+020768 01 evnt usage pointer.
+020769
+020770 procedure division using by value evnt.
+020771
+020772      set address of ag-event to evnt.
+020773      move variable-ptr(1)   to closing-window.
+020774
+020775      if closing-window = agar-main
+020776         call "AG_Terminate"     using by value 0
+020777         else
+020778         call "AG_ObjectDetach"  using by value closing-window
+020779      end-if.
+020780
+020830      exit program.
 020840 end program DefaultDestroy.
